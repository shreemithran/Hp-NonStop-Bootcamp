@@ -0,0 +1,86 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. NUMSCOR.
+
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT REJECT-FILE ASSIGN TO "NUMSREJ.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT RESUBMIT-FILE ASSIGN TO "NUMSIN.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           DATA DIVISION.
+           FILE SECTION.
+           FD  REJECT-FILE.
+               COPY NUMSREJ.
+
+           FD  RESUBMIT-FILE.
+               COPY NUMSREC.
+
+           WORKING-STORAGE SECTION.
+           01  WS-EOF-SWITCH            PIC X VALUE "N".
+               88  WS-EOF                   VALUE "Y".
+           01  WS-CORRECTED-COUNT       PIC 9(7) VALUE ZERO.
+           01  WS-NEW-NUM1              PIC S9(3)
+                                         SIGN IS LEADING SEPARATE.
+           01  WS-NEW-NUM2              PIC S9(3)
+                                         SIGN IS LEADING SEPARATE.
+           01  WS-NEW-OPERATION-CODE    PIC X(1).
+
+           SCREEN SECTION.
+           01  SCR-CORRECTION-SCREEN.
+               05  BLANK SCREEN.
+               05  LINE 1 COL 1 VALUE "NUMSADD REJECT CORRECTION".
+               05  LINE 3 COL 1 VALUE "ORIGINAL NUM1 :".
+               05  LINE 3 COL 17 PIC X(4) FROM REJ-NUM1.
+               05  LINE 4 COL 1 VALUE "ORIGINAL NUM2 :".
+               05  LINE 4 COL 17 PIC X(4) FROM REJ-NUM2.
+               05  LINE 5 COL 1 VALUE "OPERATION CODE:".
+               05  LINE 5 COL 17 PIC X(1) FROM REJ-OPERATION-CODE.
+               05  LINE 6 COL 1 VALUE "REJECT REASON :".
+               05  LINE 6 COL 17 PIC X(4) FROM REJ-REASON-CODE.
+               05  LINE 6 COL 22 PIC X(30) FROM REJ-REASON-TEXT.
+               05  LINE 8 COL 1 VALUE "CORRECTED NUM1:".
+               05  LINE 8 COL 17 PIC S9(3)
+                                 SIGN IS LEADING SEPARATE
+                                 TO WS-NEW-NUM1.
+               05  LINE 9 COL 1 VALUE "CORRECTED NUM2:".
+               05  LINE 9 COL 17 PIC S9(3)
+                                 SIGN IS LEADING SEPARATE
+                                 TO WS-NEW-NUM2.
+               05  LINE 10 COL 1 VALUE "OPERATION CODE (A/S/M/D):".
+               05  LINE 10 COL 27 PIC X(1) TO WS-NEW-OPERATION-CODE.
+
+           PROCEDURE DIVISION.
+           MAIN-PARA.
+               OPEN INPUT REJECT-FILE
+                    EXTEND RESUBMIT-FILE.
+               PERFORM UNTIL WS-EOF
+                   READ REJECT-FILE
+                       AT END
+                           SET WS-EOF TO TRUE
+                       NOT AT END
+                           PERFORM CORRECT-ENTRY
+                   END-READ
+               END-PERFORM.
+               CLOSE REJECT-FILE RESUBMIT-FILE.
+               PERFORM CLEAR-REJECT-FILE.
+               DISPLAY "RECORDS CORRECTED: " WS-CORRECTED-COUNT.
+               STOP RUN.
+
+           CLEAR-REJECT-FILE.
+               OPEN OUTPUT REJECT-FILE.
+               CLOSE REJECT-FILE.
+
+           CORRECT-ENTRY.
+               MOVE REJ-NUM1 TO WS-NEW-NUM1.
+               MOVE REJ-NUM2 TO WS-NEW-NUM2.
+               MOVE REJ-OPERATION-CODE TO WS-NEW-OPERATION-CODE.
+               DISPLAY SCR-CORRECTION-SCREEN.
+               ACCEPT SCR-CORRECTION-SCREEN.
+               MOVE WS-NEW-NUM1 TO NUM1.
+               MOVE WS-NEW-NUM2 TO NUM2.
+               MOVE WS-NEW-OPERATION-CODE TO OPERATION-CODE.
+               WRITE TRANS-RECORD.
+               ADD 1 TO WS-CORRECTED-COUNT.
