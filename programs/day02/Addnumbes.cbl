@@ -1,18 +1,795 @@
            IDENTIFICATION DIVISION.
            PROGRAM-ID. NUMSADD.
-    
+
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT TRANS-FILE ASSIGN TO "NUMSIN.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT RESULT-FILE ASSIGN TO "NUMSOUT.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT REJECT-FILE ASSIGN TO "NUMSREJ.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-REJECT-STATUS.
+
+               SELECT AUDIT-FILE ASSIGN TO "NUMSAUD.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-AUDIT-STATUS.
+
+               SELECT CONTROL-FILE ASSIGN TO "NUMSCTL.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT CHECKPOINT-FILE ASSIGN TO "NUMSCKP.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+               SELECT GL-FILE ASSIGN TO "NUMSGL.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT TEMP-RESULT-FILE ASSIGN TO "NUMSOUT.TMP"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT TEMP-REJECT-FILE ASSIGN TO "NUMSREJ.TMP"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT TEMP-GL-FILE ASSIGN TO "NUMSGL.TMP"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT TEMP-AUDIT-FILE ASSIGN TO "NUMSAUD.TMP"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
            DATA DIVISION.
+           FILE SECTION.
+           FD  TRANS-FILE.
+               COPY NUMSREC.
+
+           FD  RESULT-FILE.
+           01  RESULT-RECORD.
+               05  OUT-NUM1             PIC S9(3)
+                                         SIGN IS LEADING SEPARATE.
+               05  FILLER               PIC X.
+               05  OUT-NUM2             PIC S9(3)
+                                         SIGN IS LEADING SEPARATE.
+               05  FILLER               PIC X.
+               05  OUT-OPERATION-CODE   PIC X(1).
+               05  FILLER               PIC X.
+               05  OUT-RESULT           PIC S9(6)
+                                         SIGN IS LEADING SEPARATE.
+
+           FD  REJECT-FILE.
+               COPY NUMSREJ.
+
+           FD  TEMP-RESULT-FILE.
+           01  TEMP-RESULT-RECORD.
+               05  TMP-OUT-NUM1         PIC S9(3)
+                                         SIGN IS LEADING SEPARATE.
+               05  FILLER               PIC X.
+               05  TMP-OUT-NUM2         PIC S9(3)
+                                         SIGN IS LEADING SEPARATE.
+               05  FILLER               PIC X.
+               05  TMP-OUT-OPERATION-CODE PIC X(1).
+               05  FILLER               PIC X.
+               05  TMP-OUT-RESULT       PIC S9(6)
+                                         SIGN IS LEADING SEPARATE.
+
+           FD  TEMP-REJECT-FILE.
+           01  TEMP-REJECT-RECORD      PIC X(47).
+
+           FD  TEMP-GL-FILE.
+           01  TEMP-GL-LINE            PIC X(80).
+
+           FD  TEMP-AUDIT-FILE.
+           01  TEMP-AUDIT-RECORD.
+               05  TMP-AUD-DATE         PIC 9(8).
+               05  FILLER               PIC X.
+               05  TMP-AUD-TIME         PIC 9(8).
+               05  FILLER               PIC X.
+               05  TMP-AUD-USER         PIC X(20).
+               05  FILLER               PIC X.
+               05  TMP-AUD-NUM1         PIC X(4).
+               05  FILLER               PIC X.
+               05  TMP-AUD-NUM2         PIC X(4).
+               05  FILLER               PIC X.
+               05  TMP-AUD-OPERATION-CODE PIC X(1).
+               05  FILLER               PIC X.
+               05  TMP-AUD-STATUS       PIC X(8).
+               05  TMP-AUD-RESULT       PIC S9(6)
+                                         SIGN IS LEADING SEPARATE.
+
+           FD  AUDIT-FILE.
+           01  AUDIT-RECORD.
+               05  AUD-DATE             PIC 9(8).
+               05  FILLER               PIC X.
+               05  AUD-TIME             PIC 9(8).
+               05  FILLER               PIC X.
+               05  AUD-USER             PIC X(20).
+               05  FILLER               PIC X.
+               05  AUD-NUM1             PIC X(4).
+               05  FILLER               PIC X.
+               05  AUD-NUM2             PIC X(4).
+               05  FILLER               PIC X.
+               05  AUD-OPERATION-CODE   PIC X(1).
+               05  FILLER               PIC X.
+               05  AUD-STATUS           PIC X(8).
+               05  AUD-RESULT           PIC S9(6)
+                                         SIGN IS LEADING SEPARATE.
+
+           FD  CONTROL-FILE.
+           01  CONTROL-LINE             PIC X(60).
+
+           FD  CHECKPOINT-FILE.
+           01  CHECKPOINT-RECORD.
+               05  CKP-RECORD-COUNT     PIC 9(7).
+               05  FILLER               PIC X.
+               05  CKP-COUNT-ACCEPTED   PIC 9(7).
+               05  FILLER               PIC X.
+               05  CKP-COUNT-REJECTED   PIC 9(7).
+               05  CKP-SUM-NUM1         PIC S9(15)
+                                         SIGN IS LEADING SEPARATE.
+               05  CKP-SUM-NUM2         PIC S9(15)
+                                         SIGN IS LEADING SEPARATE.
+               05  CKP-SUM-RESULT       PIC S9(16)
+                                         SIGN IS LEADING SEPARATE.
+               05  CKP-GL-DETAIL-COUNT  PIC 9(7).
+               05  CKP-GL-HASH-TOTAL    PIC S9(16)V99
+                                         SIGN IS LEADING SEPARATE.
+               05  CKP-OP-COUNT-ADD     PIC 9(7).
+               05  CKP-OP-SUM-ADD       PIC S9(16)
+                                         SIGN IS LEADING SEPARATE.
+               05  CKP-OP-COUNT-SUB     PIC 9(7).
+               05  CKP-OP-SUM-SUB       PIC S9(16)
+                                         SIGN IS LEADING SEPARATE.
+               05  CKP-OP-COUNT-MUL     PIC 9(7).
+               05  CKP-OP-SUM-MUL       PIC S9(16)
+                                         SIGN IS LEADING SEPARATE.
+               05  CKP-OP-COUNT-DIV     PIC 9(7).
+               05  CKP-OP-SUM-DIV       PIC S9(16)
+                                         SIGN IS LEADING SEPARATE.
+
+           FD  GL-FILE.
+           01  GL-LINE                  PIC X(80).
+
            WORKING-STORAGE SECTION.
-           01 num1 PIC 9(3).
-           01 num2 PIC 9(3).
-           01 result  PIC 9(4).
-    
+           01  WS-EOF-SWITCH            PIC X VALUE "N".
+               88  WS-EOF                   VALUE "Y".
+           01  WS-CKP-EOF-SWITCH        PIC X VALUE "N".
+               88  WS-CKP-EOF               VALUE "Y".
+           01  WS-CHECKPOINT-STATUS     PIC XX.
+           01  WS-AUDIT-STATUS          PIC XX.
+           01  WS-REJECT-STATUS         PIC XX.
+           01  WS-REJECT-PENDING-SWITCH PIC X VALUE "N".
+               88  WS-REJECT-PENDING        VALUE "Y".
+           01  WS-CKP-RECORD-SWITCH     PIC X VALUE "Y".
+               88  WS-CKP-RECORD-VALID      VALUE "Y".
+               88  WS-CKP-RECORD-INVALID    VALUE "N".
+           01  WS-RESTART-SWITCH        PIC X VALUE "N".
+               88  WS-RESTART-REQUIRED      VALUE "Y".
+           01  WS-CHECKPOINT-INTERVAL   PIC 9(5) VALUE 100.
+           01  WS-SINCE-CHECKPOINT      PIC 9(5) VALUE ZERO.
+           01  WS-SKIP-COUNT            PIC 9(7) VALUE ZERO.
+           01  WS-SKIP-INDEX            PIC 9(7) VALUE ZERO.
+           01  WS-TRUNC-INDEX           PIC 9(7) VALUE ZERO.
+           01  WS-GL-KEEP-COUNT         PIC 9(7) VALUE ZERO.
+           01  WS-FILE-OP-STATUS        PIC 9(9) COMP-5 VALUE ZERO.
+           01  WS-VALID-SWITCH          PIC X VALUE "Y".
+               88  WS-RECORD-VALID          VALUE "Y".
+               88  WS-RECORD-INVALID        VALUE "N".
+           01  WS-RESULT                PIC S9(6).
+           01  WS-REASON-CODE           PIC X(4).
+           01  WS-REASON-TEXT           PIC X(30).
+           01  WS-RUN-USER              PIC X(20).
+           01  WS-RUN-DATE              PIC 9(8).
+           01  WS-RUN-TIME              PIC 9(8).
+
+           01  WS-CONTROL-TOTALS.
+               05  WS-COUNT-PROCESSED   PIC 9(7) VALUE ZERO.
+               05  WS-COUNT-ACCEPTED    PIC 9(7) VALUE ZERO.
+               05  WS-COUNT-REJECTED    PIC 9(7) VALUE ZERO.
+               05  WS-SUM-NUM1          PIC S9(15) VALUE ZERO.
+               05  WS-SUM-NUM2          PIC S9(15) VALUE ZERO.
+               05  WS-SUM-RESULT        PIC S9(16) VALUE ZERO.
+
+      *> Control totals don't balance when summed across operation
+      *> codes (a sum, a difference, a product and a quotient have no
+      *> combined meaning), so the result total on the control report
+      *> is broken out per OPERATION-CODE instead of one grand total.
+           01  WS-OP-TOTALS.
+               05  WS-OP-COUNT-ADD      PIC 9(7) VALUE ZERO.
+               05  WS-OP-SUM-ADD        PIC S9(16) VALUE ZERO.
+               05  WS-OP-COUNT-SUB      PIC 9(7) VALUE ZERO.
+               05  WS-OP-SUM-SUB        PIC S9(16) VALUE ZERO.
+               05  WS-OP-COUNT-MUL      PIC 9(7) VALUE ZERO.
+               05  WS-OP-SUM-MUL        PIC S9(16) VALUE ZERO.
+               05  WS-OP-COUNT-DIV      PIC 9(7) VALUE ZERO.
+               05  WS-OP-SUM-DIV        PIC S9(16) VALUE ZERO.
+
+           01  WS-CONTROL-LINE-1.
+               05  FILLER               PIC X(20)
+                                         VALUE "RECORDS PROCESSED  ".
+               05  WS-CTL-PROCESSED     PIC ZZZ,ZZZ,ZZ9.
+
+           01  WS-CONTROL-LINE-2.
+               05  FILLER               PIC X(20)
+                                         VALUE "RECORDS ACCEPTED   ".
+               05  WS-CTL-ACCEPTED      PIC ZZZ,ZZZ,ZZ9.
+
+           01  WS-CONTROL-LINE-3.
+               05  FILLER               PIC X(20)
+                                         VALUE "RECORDS REJECTED   ".
+               05  WS-CTL-REJECTED      PIC ZZZ,ZZZ,ZZ9.
+
+           01  WS-CONTROL-LINE-4.
+               05  FILLER               PIC X(20)
+                                         VALUE "SUM OF NUM1        ".
+               05  WS-CTL-SUM-NUM1      PIC -ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.
+
+           01  WS-CONTROL-LINE-5.
+               05  FILLER               PIC X(20)
+                                         VALUE "SUM OF NUM2        ".
+               05  WS-CTL-SUM-NUM2      PIC -ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.
+
+      *> A single combined "SUM OF RESULT" has no balancing meaning
+      *> once ADD/SUBTRACT/MULTIPLY/DIVIDE can share a batch (summing
+      *> a sum with a difference, a product and a quotient proves
+      *> nothing), so the result total is broken out per operation
+      *> code instead of one grand total.
+           01  WS-CONTROL-LINE-6.
+               05  FILLER               PIC X(20)
+                                         VALUE "SUM OF RESULT (ADD)".
+               05  WS-CTL-SUM-ADD       PIC -Z,ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.
+
+           01  WS-CONTROL-LINE-7.
+               05  FILLER               PIC X(20)
+                                         VALUE "SUM OF RESULT (SUB)".
+               05  WS-CTL-SUM-SUB       PIC -Z,ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.
+
+           01  WS-CONTROL-LINE-8.
+               05  FILLER               PIC X(20)
+                                         VALUE "SUM OF RESULT (MUL)".
+               05  WS-CTL-SUM-MUL       PIC -Z,ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.
+
+           01  WS-CONTROL-LINE-9.
+               05  FILLER               PIC X(20)
+                                         VALUE "SUM OF RESULT (DIV)".
+               05  WS-CTL-SUM-DIV       PIC -Z,ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.
+
+           01  WS-GL-ACCOUNT            PIC X(10) VALUE "0004000000".
+           01  WS-GL-DETAIL-COUNT       PIC 9(7) VALUE ZERO.
+           01  WS-GL-HASH-TOTAL         PIC S9(16)V99 VALUE ZERO.
+
+           01  WS-GL-HEADER-LINE.
+               05  GLH-REC-TYPE         PIC X(1) VALUE "H".
+               05  GLH-BATCH-ID         PIC X(8) VALUE "NUMSADD".
+               05  GLH-BATCH-DATE       PIC 9(8).
+               05  FILLER               PIC X(63) VALUE SPACES.
+
+           01  WS-GL-DETAIL-LINE.
+               05  GLD-REC-TYPE         PIC X(1) VALUE "D".
+               05  FILLER               PIC X VALUE SPACE.
+               05  GLD-ACCOUNT          PIC X(10).
+               05  FILLER               PIC X VALUE SPACE.
+               05  GLD-AMOUNT           PIC S9(9)V99
+                                         SIGN IS LEADING SEPARATE.
+               05  FILLER               PIC X VALUE SPACE.
+               05  GLD-BATCH-DATE       PIC 9(8).
+               05  FILLER               PIC X(46) VALUE SPACES.
+
+           01  WS-GL-TRAILER-LINE.
+               05  GLT-REC-TYPE         PIC X(1) VALUE "T".
+               05  FILLER               PIC X VALUE SPACE.
+               05  GLT-RECORD-COUNT     PIC 9(7).
+               05  FILLER               PIC X VALUE SPACE.
+               05  GLT-HASH-TOTAL       PIC S9(16)V99
+                                         SIGN IS LEADING SEPARATE.
+               05  FILLER               PIC X(51) VALUE SPACES.
+
+           01  WS-FILE-NAMES.
+               05  WS-RESULT-FILENAME      PIC X(20)
+                                            VALUE "NUMSOUT.DAT".
+               05  WS-RESULT-TMP-FILENAME  PIC X(20)
+                                            VALUE "NUMSOUT.TMP".
+               05  WS-REJECT-FILENAME      PIC X(20)
+                                            VALUE "NUMSREJ.DAT".
+               05  WS-REJECT-TMP-FILENAME  PIC X(20)
+                                            VALUE "NUMSREJ.TMP".
+               05  WS-REJECT-ARC-FILENAME  PIC X(20)
+                                            VALUE "NUMSREJ.BAK".
+               05  WS-GL-FILENAME          PIC X(20)
+                                            VALUE "NUMSGL.DAT".
+               05  WS-GL-TMP-FILENAME      PIC X(20)
+                                            VALUE "NUMSGL.TMP".
+               05  WS-AUDIT-FILENAME       PIC X(20)
+                                            VALUE "NUMSAUD.DAT".
+               05  WS-AUDIT-TMP-FILENAME   PIC X(20)
+                                            VALUE "NUMSAUD.TMP".
+
            PROCEDURE DIVISION.
-               *>  DISPLAY "ENTER A NUMBER:".
-               ACCEPT num1.
-               *> DISPLAY "ENTER ANOTHER NUMBER YOU WISH TO ADD:".
-               ACCEPT num2.
-               ADD num1 TO num2 GIVING result.
-               DISPLAY "NUM1 + NUM2 IS:" result.
+           MAIN-PARA.
+               ACCEPT WS-RUN-USER FROM ENVIRONMENT "USER".
+               IF WS-RUN-USER = SPACES
+                   MOVE "UNKNOWN" TO WS-RUN-USER
+               END-IF.
+               ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+               PERFORM LOAD-CHECKPOINT.
+               OPEN INPUT TRANS-FILE
+                    OUTPUT CONTROL-FILE
+                    EXTEND CHECKPOINT-FILE.
+               IF WS-RESTART-REQUIRED
+                   PERFORM TRUNCATE-AUDIT-FILE
+               END-IF.
+               PERFORM OPEN-AUDIT-FILE.
+               IF WS-RESTART-REQUIRED
+                   PERFORM TRUNCATE-RESULT-FILE
+                   PERFORM TRUNCATE-REJECT-FILE
+                   PERFORM TRUNCATE-GL-FILE
+                   OPEN EXTEND RESULT-FILE
+                        EXTEND REJECT-FILE
+                        EXTEND GL-FILE
+                   PERFORM SKIP-PROCESSED-RECORDS
+               ELSE
+                   PERFORM ARCHIVE-PENDING-REJECTS
+                   OPEN OUTPUT RESULT-FILE
+                        OUTPUT REJECT-FILE
+                        OUTPUT GL-FILE
+                   PERFORM WRITE-GL-HEADER
+               END-IF.
+               PERFORM UNTIL WS-EOF
+                   READ TRANS-FILE
+                       AT END
+                           SET WS-EOF TO TRUE
+                       NOT AT END
+                           PERFORM PROCESS-RECORD
+                   END-READ
+               END-PERFORM.
+               PERFORM WRITE-CONTROL-REPORT.
+               PERFORM WRITE-GL-TRAILER.
+               CLOSE TRANS-FILE RESULT-FILE REJECT-FILE
+                     CONTROL-FILE GL-FILE AUDIT-FILE CHECKPOINT-FILE.
+               PERFORM CLEAR-CHECKPOINT.
                STOP RUN.
-  
\ No newline at end of file
+
+           LOAD-CHECKPOINT.
+               OPEN INPUT CHECKPOINT-FILE.
+               IF WS-CHECKPOINT-STATUS = "00"
+                   PERFORM UNTIL WS-CKP-EOF
+                       READ CHECKPOINT-FILE
+                           AT END
+                               SET WS-CKP-EOF TO TRUE
+                           NOT AT END
+                               PERFORM VALIDATE-CHECKPOINT-RECORD
+                               IF WS-CKP-RECORD-VALID
+                                   MOVE CKP-RECORD-COUNT TO
+                                        WS-SKIP-COUNT
+                                   MOVE CKP-RECORD-COUNT TO
+                                        WS-COUNT-PROCESSED
+                                   MOVE CKP-COUNT-ACCEPTED TO
+                                        WS-COUNT-ACCEPTED
+                                   MOVE CKP-COUNT-REJECTED TO
+                                        WS-COUNT-REJECTED
+                                   MOVE CKP-SUM-NUM1 TO WS-SUM-NUM1
+                                   MOVE CKP-SUM-NUM2 TO WS-SUM-NUM2
+                                   MOVE CKP-SUM-RESULT TO WS-SUM-RESULT
+                                   MOVE CKP-GL-DETAIL-COUNT TO
+                                        WS-GL-DETAIL-COUNT
+                                   MOVE CKP-GL-HASH-TOTAL TO
+                                        WS-GL-HASH-TOTAL
+                                   MOVE CKP-OP-COUNT-ADD TO
+                                        WS-OP-COUNT-ADD
+                                   MOVE CKP-OP-SUM-ADD TO WS-OP-SUM-ADD
+                                   MOVE CKP-OP-COUNT-SUB TO
+                                        WS-OP-COUNT-SUB
+                                   MOVE CKP-OP-SUM-SUB TO WS-OP-SUM-SUB
+                                   MOVE CKP-OP-COUNT-MUL TO
+                                        WS-OP-COUNT-MUL
+                                   MOVE CKP-OP-SUM-MUL TO WS-OP-SUM-MUL
+                                   MOVE CKP-OP-COUNT-DIV TO
+                                        WS-OP-COUNT-DIV
+                                   MOVE CKP-OP-SUM-DIV TO WS-OP-SUM-DIV
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE CHECKPOINT-FILE
+                   IF WS-SKIP-COUNT > ZERO
+                       SET WS-RESTART-REQUIRED TO TRUE
+                   END-IF
+               ELSE
+                   OPEN OUTPUT CHECKPOINT-FILE
+                   CLOSE CHECKPOINT-FILE
+               END-IF.
+
+           VALIDATE-CHECKPOINT-RECORD.
+               SET WS-CKP-RECORD-VALID TO TRUE.
+               IF CKP-RECORD-COUNT NOT NUMERIC
+                  OR CKP-COUNT-ACCEPTED NOT NUMERIC
+                  OR CKP-COUNT-REJECTED NOT NUMERIC
+                  OR CKP-OP-COUNT-ADD NOT NUMERIC
+                  OR CKP-OP-SUM-ADD NOT NUMERIC
+                  OR CKP-OP-COUNT-SUB NOT NUMERIC
+                  OR CKP-OP-SUM-SUB NOT NUMERIC
+                  OR CKP-OP-COUNT-MUL NOT NUMERIC
+                  OR CKP-OP-SUM-MUL NOT NUMERIC
+                  OR CKP-OP-COUNT-DIV NOT NUMERIC
+                  OR CKP-OP-SUM-DIV NOT NUMERIC
+                   SET WS-CKP-RECORD-INVALID TO TRUE
+               ELSE IF CKP-COUNT-ACCEPTED + CKP-COUNT-REJECTED NOT =
+                       CKP-RECORD-COUNT
+                   SET WS-CKP-RECORD-INVALID TO TRUE
+               ELSE IF CKP-OP-COUNT-ADD + CKP-OP-COUNT-SUB +
+                       CKP-OP-COUNT-MUL + CKP-OP-COUNT-DIV NOT =
+                       CKP-COUNT-ACCEPTED
+                   SET WS-CKP-RECORD-INVALID TO TRUE
+               END-IF.
+
+           OPEN-AUDIT-FILE.
+               OPEN EXTEND AUDIT-FILE.
+               IF WS-AUDIT-STATUS NOT = "00"
+                   OPEN OUTPUT AUDIT-FILE
+                   CLOSE AUDIT-FILE
+                   OPEN EXTEND AUDIT-FILE
+               END-IF.
+
+           ARCHIVE-PENDING-REJECTS.
+               MOVE "N" TO WS-REJECT-PENDING-SWITCH.
+               OPEN INPUT REJECT-FILE.
+               IF WS-REJECT-STATUS = "00"
+                   READ REJECT-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           SET WS-REJECT-PENDING TO TRUE
+                   END-READ
+                   CLOSE REJECT-FILE
+               END-IF.
+               IF WS-REJECT-PENDING
+                   DISPLAY "NUMSADD: UNRESOLVED RECORDS FOUND IN "
+                           WS-REJECT-FILENAME "; ARCHIVING TO "
+                           WS-REJECT-ARC-FILENAME
+                           " BEFORE STARTING NEW BATCH"
+                   PERFORM ARCHIVE-REJECT-FILE
+               END-IF.
+
+           ARCHIVE-REJECT-FILE.
+               CALL "CBL_DELETE_FILE" USING WS-REJECT-ARC-FILENAME
+                   RETURNING WS-FILE-OP-STATUS.
+               CALL "CBL_RENAME_FILE" USING WS-REJECT-FILENAME
+                                            WS-REJECT-ARC-FILENAME
+                   RETURNING WS-FILE-OP-STATUS.
+               IF WS-FILE-OP-STATUS NOT = ZERO
+                   DISPLAY "NUMSADD: RENAME OF " WS-REJECT-FILENAME
+                           " TO " WS-REJECT-ARC-FILENAME
+                           " FAILED, STATUS=" WS-FILE-OP-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF.
+
+           TRUNCATE-AUDIT-FILE.
+               OPEN INPUT AUDIT-FILE.
+               OPEN OUTPUT TEMP-AUDIT-FILE.
+               PERFORM VARYING WS-TRUNC-INDEX FROM 1 BY 1
+                       UNTIL WS-TRUNC-INDEX > WS-COUNT-PROCESSED
+                   READ AUDIT-FILE
+                       AT END
+                           EXIT PERFORM
+                   END-READ
+                   WRITE TEMP-AUDIT-RECORD FROM AUDIT-RECORD
+               END-PERFORM.
+               CLOSE AUDIT-FILE TEMP-AUDIT-FILE.
+               CALL "CBL_DELETE_FILE" USING WS-AUDIT-FILENAME
+                   RETURNING WS-FILE-OP-STATUS.
+               IF WS-FILE-OP-STATUS NOT = ZERO
+                   DISPLAY "NUMSADD: DELETE OF " WS-AUDIT-FILENAME
+                           " FAILED, STATUS=" WS-FILE-OP-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF.
+               CALL "CBL_RENAME_FILE" USING WS-AUDIT-TMP-FILENAME
+                                            WS-AUDIT-FILENAME
+                   RETURNING WS-FILE-OP-STATUS.
+               IF WS-FILE-OP-STATUS NOT = ZERO
+                   DISPLAY "NUMSADD: RENAME OF " WS-AUDIT-TMP-FILENAME
+                           " TO " WS-AUDIT-FILENAME
+                           " FAILED, STATUS=" WS-FILE-OP-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF.
+
+           TRUNCATE-RESULT-FILE.
+               OPEN INPUT RESULT-FILE.
+               OPEN OUTPUT TEMP-RESULT-FILE.
+               PERFORM VARYING WS-TRUNC-INDEX FROM 1 BY 1
+                       UNTIL WS-TRUNC-INDEX > WS-COUNT-ACCEPTED
+                   READ RESULT-FILE
+                       AT END
+                           EXIT PERFORM
+                   END-READ
+                   WRITE TEMP-RESULT-RECORD FROM RESULT-RECORD
+               END-PERFORM.
+               CLOSE RESULT-FILE TEMP-RESULT-FILE.
+               CALL "CBL_DELETE_FILE" USING WS-RESULT-FILENAME
+                   RETURNING WS-FILE-OP-STATUS.
+               IF WS-FILE-OP-STATUS NOT = ZERO
+                   DISPLAY "NUMSADD: DELETE OF " WS-RESULT-FILENAME
+                           " FAILED, STATUS=" WS-FILE-OP-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF.
+               CALL "CBL_RENAME_FILE" USING WS-RESULT-TMP-FILENAME
+                                            WS-RESULT-FILENAME
+                   RETURNING WS-FILE-OP-STATUS.
+               IF WS-FILE-OP-STATUS NOT = ZERO
+                   DISPLAY "NUMSADD: RENAME OF " WS-RESULT-TMP-FILENAME
+                           " TO " WS-RESULT-FILENAME
+                           " FAILED, STATUS=" WS-FILE-OP-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF.
+
+           TRUNCATE-REJECT-FILE.
+               OPEN INPUT REJECT-FILE.
+               OPEN OUTPUT TEMP-REJECT-FILE.
+               PERFORM VARYING WS-TRUNC-INDEX FROM 1 BY 1
+                       UNTIL WS-TRUNC-INDEX > WS-COUNT-REJECTED
+                   READ REJECT-FILE
+                       AT END
+                           EXIT PERFORM
+                   END-READ
+                   WRITE TEMP-REJECT-RECORD FROM REJECT-RECORD
+               END-PERFORM.
+               CLOSE REJECT-FILE TEMP-REJECT-FILE.
+               CALL "CBL_DELETE_FILE" USING WS-REJECT-FILENAME
+                   RETURNING WS-FILE-OP-STATUS.
+               IF WS-FILE-OP-STATUS NOT = ZERO
+                   DISPLAY "NUMSADD: DELETE OF " WS-REJECT-FILENAME
+                           " FAILED, STATUS=" WS-FILE-OP-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF.
+               CALL "CBL_RENAME_FILE" USING WS-REJECT-TMP-FILENAME
+                                            WS-REJECT-FILENAME
+                   RETURNING WS-FILE-OP-STATUS.
+               IF WS-FILE-OP-STATUS NOT = ZERO
+                   DISPLAY "NUMSADD: RENAME OF " WS-REJECT-TMP-FILENAME
+                           " TO " WS-REJECT-FILENAME
+                           " FAILED, STATUS=" WS-FILE-OP-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF.
+
+           TRUNCATE-GL-FILE.
+               COMPUTE WS-GL-KEEP-COUNT = WS-GL-DETAIL-COUNT + 1.
+               OPEN INPUT GL-FILE.
+               OPEN OUTPUT TEMP-GL-FILE.
+               PERFORM VARYING WS-TRUNC-INDEX FROM 1 BY 1
+                       UNTIL WS-TRUNC-INDEX > WS-GL-KEEP-COUNT
+                   READ GL-FILE
+                       AT END
+                           EXIT PERFORM
+                   END-READ
+                   WRITE TEMP-GL-LINE FROM GL-LINE
+               END-PERFORM.
+               CLOSE GL-FILE TEMP-GL-FILE.
+               CALL "CBL_DELETE_FILE" USING WS-GL-FILENAME
+                   RETURNING WS-FILE-OP-STATUS.
+               IF WS-FILE-OP-STATUS NOT = ZERO
+                   DISPLAY "NUMSADD: DELETE OF " WS-GL-FILENAME
+                           " FAILED, STATUS=" WS-FILE-OP-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF.
+               CALL "CBL_RENAME_FILE" USING WS-GL-TMP-FILENAME
+                                            WS-GL-FILENAME
+                   RETURNING WS-FILE-OP-STATUS.
+               IF WS-FILE-OP-STATUS NOT = ZERO
+                   DISPLAY "NUMSADD: RENAME OF " WS-GL-TMP-FILENAME
+                           " TO " WS-GL-FILENAME
+                           " FAILED, STATUS=" WS-FILE-OP-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF.
+
+           SKIP-PROCESSED-RECORDS.
+               PERFORM VARYING WS-SKIP-INDEX FROM 1 BY 1
+                       UNTIL WS-SKIP-INDEX > WS-SKIP-COUNT
+                          OR WS-EOF
+                   READ TRANS-FILE
+                       AT END
+                           SET WS-EOF TO TRUE
+                   END-READ
+               END-PERFORM.
+
+           CLEAR-CHECKPOINT.
+               OPEN OUTPUT CHECKPOINT-FILE.
+               CLOSE CHECKPOINT-FILE.
+
+           PROCESS-RECORD.
+               ADD 1 TO WS-COUNT-PROCESSED.
+               PERFORM VALIDATE-RECORD.
+               IF WS-RECORD-VALID
+                   PERFORM PERFORM-OPERATION
+                   PERFORM WRITE-RESULT
+               ELSE
+                   PERFORM WRITE-REJECT
+               END-IF.
+               PERFORM WRITE-AUDIT-LOG.
+               PERFORM CHECK-CHECKPOINT-DUE.
+
+           CHECK-CHECKPOINT-DUE.
+               ADD 1 TO WS-SINCE-CHECKPOINT.
+               IF WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+                   PERFORM WRITE-CHECKPOINT
+                   MOVE ZERO TO WS-SINCE-CHECKPOINT
+               END-IF.
+
+           WRITE-CHECKPOINT.
+               MOVE SPACES TO CHECKPOINT-RECORD.
+               MOVE WS-COUNT-PROCESSED TO CKP-RECORD-COUNT.
+               MOVE WS-COUNT-ACCEPTED TO CKP-COUNT-ACCEPTED.
+               MOVE WS-COUNT-REJECTED TO CKP-COUNT-REJECTED.
+               MOVE WS-SUM-NUM1 TO CKP-SUM-NUM1.
+               MOVE WS-SUM-NUM2 TO CKP-SUM-NUM2.
+               MOVE WS-SUM-RESULT TO CKP-SUM-RESULT.
+               MOVE WS-GL-DETAIL-COUNT TO CKP-GL-DETAIL-COUNT.
+               MOVE WS-GL-HASH-TOTAL TO CKP-GL-HASH-TOTAL.
+               MOVE WS-OP-COUNT-ADD TO CKP-OP-COUNT-ADD.
+               MOVE WS-OP-SUM-ADD TO CKP-OP-SUM-ADD.
+               MOVE WS-OP-COUNT-SUB TO CKP-OP-COUNT-SUB.
+               MOVE WS-OP-SUM-SUB TO CKP-OP-SUM-SUB.
+               MOVE WS-OP-COUNT-MUL TO CKP-OP-COUNT-MUL.
+               MOVE WS-OP-SUM-MUL TO CKP-OP-SUM-MUL.
+               MOVE WS-OP-COUNT-DIV TO CKP-OP-COUNT-DIV.
+               MOVE WS-OP-SUM-DIV TO CKP-OP-SUM-DIV.
+               WRITE CHECKPOINT-RECORD.
+
+           VALIDATE-RECORD.
+               SET WS-RECORD-VALID TO TRUE.
+               MOVE SPACES TO WS-REASON-CODE WS-REASON-TEXT.
+               IF NUM1 NOT NUMERIC
+                   SET WS-RECORD-INVALID TO TRUE
+                   MOVE "R001" TO WS-REASON-CODE
+                   MOVE "NUM1 NOT NUMERIC" TO WS-REASON-TEXT
+               ELSE IF NUM2 NOT NUMERIC
+                   SET WS-RECORD-INVALID TO TRUE
+                   MOVE "R002" TO WS-REASON-CODE
+                   MOVE "NUM2 NOT NUMERIC" TO WS-REASON-TEXT
+               ELSE IF OPERATION-CODE NOT = "A" AND
+                       OPERATION-CODE NOT = "S" AND
+                       OPERATION-CODE NOT = "M" AND
+                       OPERATION-CODE NOT = "D"
+                   SET WS-RECORD-INVALID TO TRUE
+                   MOVE "R004" TO WS-REASON-CODE
+                   MOVE "INVALID OPERATION CODE" TO WS-REASON-TEXT
+               ELSE IF OPERATION-CODE = "D" AND NUM2 = ZERO
+                   SET WS-RECORD-INVALID TO TRUE
+                   MOVE "R005" TO WS-REASON-CODE
+                   MOVE "DIVIDE BY ZERO" TO WS-REASON-TEXT
+               END-IF.
+
+           PERFORM-OPERATION.
+               EVALUATE OPERATION-CODE
+                   WHEN "A"
+                       PERFORM ADD-NUMBERS
+                   WHEN "S"
+                       PERFORM SUBTRACT-NUMBERS
+                   WHEN "M"
+                       PERFORM MULTIPLY-NUMBERS
+                   WHEN "D"
+                       PERFORM DIVIDE-NUMBERS
+               END-EVALUATE.
+
+           ADD-NUMBERS.
+               ADD NUM1 TO NUM2 GIVING WS-RESULT.
+
+           SUBTRACT-NUMBERS.
+               SUBTRACT NUM2 FROM NUM1 GIVING WS-RESULT.
+
+           MULTIPLY-NUMBERS.
+               MULTIPLY NUM1 BY NUM2 GIVING WS-RESULT.
+
+           DIVIDE-NUMBERS.
+               DIVIDE NUM1 BY NUM2 GIVING WS-RESULT ROUNDED.
+
+           WRITE-RESULT.
+               MOVE SPACES TO RESULT-RECORD.
+               ADD 1 TO WS-COUNT-ACCEPTED.
+               ADD NUM1 TO WS-SUM-NUM1.
+               ADD NUM2 TO WS-SUM-NUM2.
+               ADD WS-RESULT TO WS-SUM-RESULT.
+               EVALUATE OPERATION-CODE
+                   WHEN "A"
+                       ADD 1 TO WS-OP-COUNT-ADD
+                       ADD WS-RESULT TO WS-OP-SUM-ADD
+                   WHEN "S"
+                       ADD 1 TO WS-OP-COUNT-SUB
+                       ADD WS-RESULT TO WS-OP-SUM-SUB
+                   WHEN "M"
+                       ADD 1 TO WS-OP-COUNT-MUL
+                       ADD WS-RESULT TO WS-OP-SUM-MUL
+                   WHEN "D"
+                       ADD 1 TO WS-OP-COUNT-DIV
+                       ADD WS-RESULT TO WS-OP-SUM-DIV
+               END-EVALUATE.
+               MOVE NUM1 TO OUT-NUM1.
+               MOVE NUM2 TO OUT-NUM2.
+               MOVE OPERATION-CODE TO OUT-OPERATION-CODE.
+               MOVE WS-RESULT TO OUT-RESULT.
+               WRITE RESULT-RECORD.
+               PERFORM WRITE-GL-DETAIL.
+
+           WRITE-REJECT.
+               MOVE SPACES TO REJECT-RECORD.
+               ADD 1 TO WS-COUNT-REJECTED.
+               MOVE NUM1-X TO REJ-NUM1.
+               MOVE NUM2-X TO REJ-NUM2.
+               MOVE OPERATION-CODE TO REJ-OPERATION-CODE.
+               MOVE WS-REASON-CODE TO REJ-REASON-CODE.
+               MOVE WS-REASON-TEXT TO REJ-REASON-TEXT.
+               WRITE REJECT-RECORD.
+
+           WRITE-AUDIT-LOG.
+               MOVE SPACES TO AUDIT-RECORD.
+               ACCEPT WS-RUN-TIME FROM TIME.
+               MOVE WS-RUN-DATE TO AUD-DATE.
+               MOVE WS-RUN-TIME TO AUD-TIME.
+               MOVE WS-RUN-USER TO AUD-USER.
+               MOVE NUM1-X TO AUD-NUM1.
+               MOVE NUM2-X TO AUD-NUM2.
+               MOVE OPERATION-CODE TO AUD-OPERATION-CODE.
+               IF WS-RECORD-VALID
+                   MOVE "ACCEPTD" TO AUD-STATUS
+                   MOVE WS-RESULT TO AUD-RESULT
+               ELSE
+                   MOVE "REJECTD" TO AUD-STATUS
+                   MOVE ZERO TO AUD-RESULT
+               END-IF.
+               WRITE AUDIT-RECORD.
+
+           WRITE-CONTROL-REPORT.
+               MOVE WS-COUNT-PROCESSED TO WS-CTL-PROCESSED.
+               MOVE WS-COUNT-ACCEPTED TO WS-CTL-ACCEPTED.
+               MOVE WS-COUNT-REJECTED TO WS-CTL-REJECTED.
+               MOVE WS-SUM-NUM1 TO WS-CTL-SUM-NUM1.
+               MOVE WS-SUM-NUM2 TO WS-CTL-SUM-NUM2.
+               MOVE WS-OP-SUM-ADD TO WS-CTL-SUM-ADD.
+               MOVE WS-OP-SUM-SUB TO WS-CTL-SUM-SUB.
+               MOVE WS-OP-SUM-MUL TO WS-CTL-SUM-MUL.
+               MOVE WS-OP-SUM-DIV TO WS-CTL-SUM-DIV.
+               MOVE WS-CONTROL-LINE-1 TO CONTROL-LINE.
+               WRITE CONTROL-LINE.
+               MOVE WS-CONTROL-LINE-2 TO CONTROL-LINE.
+               WRITE CONTROL-LINE.
+               MOVE WS-CONTROL-LINE-3 TO CONTROL-LINE.
+               WRITE CONTROL-LINE.
+               MOVE WS-CONTROL-LINE-4 TO CONTROL-LINE.
+               WRITE CONTROL-LINE.
+               MOVE WS-CONTROL-LINE-5 TO CONTROL-LINE.
+               WRITE CONTROL-LINE.
+               MOVE WS-CONTROL-LINE-6 TO CONTROL-LINE.
+               WRITE CONTROL-LINE.
+               MOVE WS-CONTROL-LINE-7 TO CONTROL-LINE.
+               WRITE CONTROL-LINE.
+               MOVE WS-CONTROL-LINE-8 TO CONTROL-LINE.
+               WRITE CONTROL-LINE.
+               MOVE WS-CONTROL-LINE-9 TO CONTROL-LINE.
+               WRITE CONTROL-LINE.
+
+           WRITE-GL-HEADER.
+               MOVE WS-RUN-DATE TO GLH-BATCH-DATE.
+               MOVE WS-GL-HEADER-LINE TO GL-LINE.
+               WRITE GL-LINE.
+
+           WRITE-GL-DETAIL.
+               ADD 1 TO WS-GL-DETAIL-COUNT.
+               ADD WS-RESULT TO WS-GL-HASH-TOTAL.
+               MOVE WS-GL-ACCOUNT TO GLD-ACCOUNT.
+               MOVE WS-RESULT TO GLD-AMOUNT.
+               MOVE WS-RUN-DATE TO GLD-BATCH-DATE.
+               MOVE WS-GL-DETAIL-LINE TO GL-LINE.
+               WRITE GL-LINE.
+
+           WRITE-GL-TRAILER.
+               MOVE WS-GL-DETAIL-COUNT TO GLT-RECORD-COUNT.
+               MOVE WS-GL-HASH-TOTAL TO GLT-HASH-TOTAL.
+               MOVE WS-GL-TRAILER-LINE TO GL-LINE.
+               WRITE GL-LINE.
