@@ -0,0 +1,13 @@
+      *> Shared NUMSADD reject record layout.
+      *> COPY this into any program that reads or writes a NUMSADD
+      *> reject record so the layout cannot drift between programs.
+       01  REJECT-RECORD.
+           05  REJ-NUM1             PIC X(4).
+           05  FILLER               PIC X.
+           05  REJ-NUM2             PIC X(4).
+           05  FILLER               PIC X.
+           05  REJ-OPERATION-CODE   PIC X(1).
+           05  FILLER               PIC X.
+           05  REJ-REASON-CODE      PIC X(4).
+           05  FILLER               PIC X.
+           05  REJ-REASON-TEXT      PIC X(30).
