@@ -0,0 +1,18 @@
+      *> Shared NUMSADD transaction record layout.
+      *> COPY this into any program that reads or writes a NUMSADD
+      *> batch transaction record so the layout cannot drift between
+      *> programs.
+       01  TRANS-RECORD.
+           05  NUM1                 PIC S9(3)
+                                     SIGN IS LEADING SEPARATE.
+      *> Alphanumeric view of NUM1 for programs that must copy the raw
+      *> bytes (sign included) into a display field - a plain
+      *> numeric-to-alphanumeric MOVE of a SIGN SEPARATE item drops the
+      *> sign byte and left-justifies the digits.
+           05  NUM1-X REDEFINES NUM1
+                                 PIC X(4).
+           05  NUM2                 PIC S9(3)
+                                     SIGN IS LEADING SEPARATE.
+           05  NUM2-X REDEFINES NUM2
+                                 PIC X(4).
+           05  OPERATION-CODE       PIC X(1).
